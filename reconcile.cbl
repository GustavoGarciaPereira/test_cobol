@@ -0,0 +1,189 @@
+
+
+
+
+      *
+      * RECONCILE-REPORT
+      * Compares today's profile extract (PROFILE.OUT) against the
+      * prior day's saved extract (PROFILE.YDAY) and flags any account
+      * whose followers or public_repos count moved by more than the
+      * configured threshold, so a sudden follower/repo drop (or spike)
+      * doesn't require eyeballing two days of printouts side by side.
+      * Run as a separate batch step after RESTCLIENT-EXAMPLE finishes
+      * writing today's extract.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-EXTRACT-FILE ASSIGN TO "PROFILE.OUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT YESTERDAY-EXTRACT-FILE ASSIGN TO "PROFILE.YDAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-YESTERDAY-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY "profile-out.cpy" REPLACING ==PROFILE-OUT-RECORD==
+              BY ==TODAY-RECORD==.
+       FD  YESTERDAY-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY "profile-out.cpy" REPLACING ==PROFILE-OUT-RECORD==
+              BY ==YESTERDAY-RECORD==.
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01 RECON-OUT-RECORD.
+          05 RC-LOGIN               PIC X(40).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 RC-FOLLOWERS-DELTA     PIC S9(7) SIGN IS LEADING SEPARATE.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 RC-REPOS-DELTA         PIC S9(7) SIGN IS LEADING SEPARATE.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 RC-MESSAGE             PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY-STATUS         PIC XX.
+       01 WS-YESTERDAY-STATUS     PIC XX.
+       01 WS-RECON-STATUS         PIC XX.
+       01 WS-THRESHOLD            PIC 9(7) VALUE 5.
+       01 WS-EOF-TODAY            PIC X VALUE "N".
+          88 EOF-TODAY                  VALUE "Y".
+       01 WS-EOF-YESTERDAY        PIC X VALUE "N".
+          88 EOF-YESTERDAY              VALUE "Y".
+       01 WS-YESTERDAY-COUNT      PIC 9(5) VALUE 0.
+       01 WS-YESTERDAY-TABLE.
+          05 WS-YESTERDAY-ENTRY OCCURS 500 TIMES INDEXED BY YDAY-IDX.
+             10 WS-Y-LOGIN            PIC X(40).
+             10 WS-Y-PUBLIC-REPOS     PIC 9(7).
+             10 WS-Y-FOLLOWERS        PIC 9(7).
+       01 WS-FOUND-YESTERDAY      PIC X VALUE "N".
+          88 FOUND-YESTERDAY            VALUE "Y".
+       01 WS-FOLLOWERS-DELTA      PIC S9(7).
+       01 WS-REPOS-DELTA          PIC S9(7).
+       01 WS-YESTERDAY-OVERFLOW   PIC X VALUE "N".
+          88 YESTERDAY-TABLE-OVERFLOW   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+              PERFORM LOAD-YESTERDAY-EXTRACT
+
+              OPEN INPUT TODAY-EXTRACT-FILE
+              IF WS-TODAY-STATUS NOT = "00"
+                 DISPLAY "Unable to open PROFILE.OUT, status: "
+                    WS-TODAY-STATUS
+                 STOP RUN
+              END-IF
+
+              OPEN OUTPUT RECON-REPORT-FILE
+              IF WS-RECON-STATUS NOT = "00"
+                 DISPLAY "Unable to open RECON.RPT, status: "
+                    WS-RECON-STATUS
+                 STOP RUN
+              END-IF
+
+              PERFORM UNTIL EOF-TODAY
+                 READ TODAY-EXTRACT-FILE INTO TODAY-RECORD
+                    AT END
+                       SET EOF-TODAY TO TRUE
+                    NOT AT END
+                       PERFORM COMPARE-ONE-ACCOUNT
+                 END-READ
+              END-PERFORM
+
+              CLOSE TODAY-EXTRACT-FILE
+              CLOSE RECON-REPORT-FILE
+
+              PERFORM ROLL-FORWARD-EXTRACT
+       STOP RUN.
+
+       ROLL-FORWARD-EXTRACT.
+              MOVE "N" TO WS-EOF-TODAY
+              OPEN INPUT TODAY-EXTRACT-FILE
+              IF WS-TODAY-STATUS NOT = "00"
+                 DISPLAY "Unable to reopen PROFILE.OUT to roll forward "
+                    "PROFILE.YDAY, status: " WS-TODAY-STATUS
+              ELSE
+                 OPEN OUTPUT YESTERDAY-EXTRACT-FILE
+                 IF WS-YESTERDAY-STATUS NOT = "00"
+                    DISPLAY "Unable to open PROFILE.YDAY for rollover, "
+                       "status: " WS-YESTERDAY-STATUS
+                 ELSE
+                    PERFORM UNTIL EOF-TODAY
+                       READ TODAY-EXTRACT-FILE INTO TODAY-RECORD
+                          AT END
+                             SET EOF-TODAY TO TRUE
+                          NOT AT END
+                             MOVE TODAY-RECORD TO YESTERDAY-RECORD
+                             WRITE YESTERDAY-RECORD
+                       END-READ
+                    END-PERFORM
+                    CLOSE YESTERDAY-EXTRACT-FILE
+                 END-IF
+                 CLOSE TODAY-EXTRACT-FILE
+              END-IF.
+
+       LOAD-YESTERDAY-EXTRACT.
+              OPEN INPUT YESTERDAY-EXTRACT-FILE
+              IF WS-YESTERDAY-STATUS = "00"
+                 PERFORM UNTIL EOF-YESTERDAY
+                    READ YESTERDAY-EXTRACT-FILE INTO YESTERDAY-RECORD
+                       AT END
+                          SET EOF-YESTERDAY TO TRUE
+                       NOT AT END
+                          IF WS-YESTERDAY-COUNT < 500
+                             ADD 1 TO WS-YESTERDAY-COUNT
+                             SET YDAY-IDX TO WS-YESTERDAY-COUNT
+                             MOVE PO-LOGIN OF YESTERDAY-RECORD
+                                TO WS-Y-LOGIN (YDAY-IDX)
+                             MOVE PO-PUBLIC-REPOS OF YESTERDAY-RECORD
+                                TO WS-Y-PUBLIC-REPOS (YDAY-IDX)
+                             MOVE PO-FOLLOWERS OF YESTERDAY-RECORD
+                                TO WS-Y-FOLLOWERS (YDAY-IDX)
+                          ELSE
+                             SET YESTERDAY-TABLE-OVERFLOW TO TRUE
+                          END-IF
+                 END-PERFORM
+                 CLOSE YESTERDAY-EXTRACT-FILE
+                 IF YESTERDAY-TABLE-OVERFLOW
+                    DISPLAY "WARNING: PROFILE.YDAY has more than 500 "
+                       "accounts - overflow accounts were not loaded "
+                       "and will not be reconciled this run"
+                 END-IF
+              ELSE
+                 DISPLAY "No prior-day extract (PROFILE.YDAY), status: "
+                    WS-YESTERDAY-STATUS
+                    " - every account reports as new"
+              END-IF.
+
+       COMPARE-ONE-ACCOUNT.
+              MOVE "N" TO WS-FOUND-YESTERDAY
+              PERFORM VARYING YDAY-IDX FROM 1 BY 1
+                 UNTIL YDAY-IDX > WS-YESTERDAY-COUNT
+                 IF WS-Y-LOGIN (YDAY-IDX) = PO-LOGIN OF TODAY-RECORD
+                    SET FOUND-YESTERDAY TO TRUE
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF FOUND-YESTERDAY
+                 COMPUTE WS-FOLLOWERS-DELTA =
+                    PO-FOLLOWERS OF TODAY-RECORD
+                    - WS-Y-FOLLOWERS (YDAY-IDX)
+                 COMPUTE WS-REPOS-DELTA =
+                    PO-PUBLIC-REPOS OF TODAY-RECORD
+                    - WS-Y-PUBLIC-REPOS (YDAY-IDX)
+                 IF FUNCTION ABS(WS-FOLLOWERS-DELTA) > WS-THRESHOLD
+                    OR FUNCTION ABS(WS-REPOS-DELTA) > WS-THRESHOLD
+                    MOVE PO-LOGIN OF TODAY-RECORD TO RC-LOGIN
+                    MOVE WS-FOLLOWERS-DELTA TO RC-FOLLOWERS-DELTA
+                    MOVE WS-REPOS-DELTA TO RC-REPOS-DELTA
+                    MOVE "Followers/repos changed beyond threshold"
+                       TO RC-MESSAGE
+                    WRITE RECON-OUT-RECORD
+                 END-IF
+              END-IF.
