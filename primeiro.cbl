@@ -2,47 +2,496 @@
 
 
 
-
-
-
-
-
+      *
+      * RESTCLIENT-EXAMPLE
+      * Pulls GitHub user profiles for every login in the watchlist
+      * input file and displays the parsed response.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RESTCLIENT-EXAMPLE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WATCHLIST-FILE ASSIGN TO "WATCHLIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-WATCHLIST-STATUS.
+           SELECT PROFILE-OUT-FILE ASSIGN TO "PROFILE.OUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-OUT-STATUS.
+           SELECT TOKEN-FILE ASSIGN TO "RESTAUTH.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-STATUS.
+           SELECT ERROR-FILE ASSIGN TO "PROFILE.ERR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROFILE.CKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "REST.AUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "RESTCFG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  WATCHLIST-FILE
+           RECORDING MODE IS F.
+       01 WATCHLIST-RECORD        PIC X(39).
+       FD  TOKEN-FILE
+           RECORDING MODE IS F.
+       01 TOKEN-RECORD            PIC X(100).
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+       01 ERROR-OUT-RECORD.
+          05 ERR-TIMESTAMP        PIC X(26).
+          05 FILLER               PIC X VALUE SPACE.
+          05 ERR-STATUS           PIC 9(3).
+          05 FILLER               PIC X VALUE SPACE.
+          05 ERR-URL              PIC X(160).
+          05 FILLER               PIC X VALUE SPACE.
+          05 ERR-MESSAGE          PIC X(40).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD       PIC X(39).
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01 AUDIT-OUT-RECORD.
+          05 AUD-TIMESTAMP        PIC X(26).
+          05 FILLER               PIC X VALUE SPACE.
+          05 AUD-REQUEST-TYPE     PIC X(10).
+          05 FILLER               PIC X VALUE SPACE.
+          05 AUD-STATUS           PIC 9(3).
+          05 FILLER               PIC X VALUE SPACE.
+          05 AUD-URL              PIC X(160).
+       FD  CONFIG-FILE
+           RECORDING MODE IS F.
+       01 CONFIG-RECORD           PIC X(200).
+       FD  PROFILE-OUT-FILE
+           RECORDING MODE IS F.
+           COPY "profile-out.cpy".
        WORKING-STORAGE SECTION.
-       01 WS-URL           PIC X(100) VALUE 
-                    "https://api.github.com/users/GustavoGarciaPereira".
+       01 WS-URL-BASE      PIC X(160) VALUE
+                    "https://api.github.com/users/".
+       01 WS-URL           PIC X(160).
        01 WS-RESPONSE-XML  PIC X(10000).
        01 WS-RESPONSE-JSON PIC X(10000).
        01 WS-STATUS        PIC 9(3).
        01 WS-REQ-HEADERS.
           05 WS-ACCEPT      PIC X(50) VALUE "application/json".
           05 WS-USER-AGENT  PIC X(50) VALUE "COBOL RESTClient".
+          05 WS-AUTH-HEADER PIC X(150).
+       01 WS-TOKEN-STATUS      PIC XX.
+       01 WS-AUTH-TOKEN        PIC X(100).
+       01 WS-HAVE-TOKEN        PIC X VALUE "N".
+          88 HAVE-AUTH-TOKEN         VALUE "Y".
+       01 WS-ERROR-FILE-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-LAST-CHECKPOINT   PIC X(39) VALUE SPACES.
+       01 WS-SKIP-MODE         PIC X VALUE "N".
+          88 IN-SKIP-MODE            VALUE "Y".
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+       01 WS-PROFILE-OK        PIC X VALUE "N".
+          88 PROFILE-CALL-OK          VALUE "Y".
+       01 WS-REPOS-JSON        PIC X(10000).
+       01 WS-REPO-COUNT        PIC 9(7).
+       01 WS-LATEST-ACTIVITY   PIC X(20).
+       01 WS-CONFIG-STATUS     PIC XX.
+       01 WS-EOF-CONFIG        PIC X VALUE "N".
+          88 EOF-CONFIG              VALUE "Y".
+       01 WS-CONFIG-KEY        PIC X(20).
+       01 WS-CONFIG-VALUE      PIC X(100).
+       01 WS-CONFIG-PTR        PIC 9(4).
        01 WS-RESP-HEADERS.
           05 WS-CONTENT-TYPE PIC X(50).
        01 WS-REQUEST-TYPE  PIC X(10) VALUE "GET".
-       
+       01 WS-WATCHLIST-STATUS PIC XX.
+       01 WS-PROFILE-OUT-STATUS PIC XX.
+       01 WS-EOF-WATCHLIST    PIC X VALUE "N".
+          88 EOF-WATCHLIST          VALUE "Y".
+       01 WS-CURRENT-LOGIN     PIC X(39).
+       01 WS-JSON-KEY          PIC X(30).
+       01 WS-JSON-JUNK         PIC X(10000).
+       01 WS-JSON-REMAINDER    PIC X(10000).
+       01 WS-JSON-VALUE        PIC X(40).
+       01 WS-JSON-NUM-VALUE    PIC 9(7).
+       01 WS-RETRY-COUNT       PIC 9(2) VALUE 0.
+       01 WS-MAX-RETRIES       PIC 9(2) VALUE 5.
+       01 WS-RETRY-BASE-DELAY  PIC 9(4) VALUE 2.
+       01 WS-RETRY-DELAY-SECS  PIC 9(4) VALUE 0.
+       01 WS-RETRYABLE-STATUS  PIC X VALUE "N".
+          88 IS-RETRYABLE-STATUS       VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+              PERFORM LOAD-CONFIG
+
+              OPEN INPUT WATCHLIST-FILE
+              IF WS-WATCHLIST-STATUS NOT = "00"
+                 DISPLAY "Unable to open WATCHLIST.DAT, status: "
+                    WS-WATCHLIST-STATUS
+                 STOP RUN
+              END-IF
+
+              PERFORM LOAD-CHECKPOINT
+
+              IF IN-SKIP-MODE
+                 OPEN EXTEND PROFILE-OUT-FILE
+                 OPEN EXTEND ERROR-FILE
+                 OPEN EXTEND AUDIT-FILE
+              ELSE
+                 OPEN OUTPUT PROFILE-OUT-FILE
+                 OPEN OUTPUT ERROR-FILE
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+              IF WS-PROFILE-OUT-STATUS NOT = "00"
+                 DISPLAY "Unable to open PROFILE.OUT, status: "
+                    WS-PROFILE-OUT-STATUS
+                 STOP RUN
+              END-IF
+              IF WS-ERROR-FILE-STATUS NOT = "00"
+                 DISPLAY "Unable to open PROFILE.ERR, status: "
+                    WS-ERROR-FILE-STATUS
+                 STOP RUN
+              END-IF
+              IF WS-AUDIT-FILE-STATUS NOT = "00"
+                 DISPLAY "Unable to open REST.AUDIT, status: "
+                    WS-AUDIT-FILE-STATUS
+                 STOP RUN
+              END-IF
+
+              PERFORM LOAD-AUTH-TOKEN
+
+              PERFORM UNTIL EOF-WATCHLIST
+                 READ WATCHLIST-FILE INTO WATCHLIST-RECORD
+                    AT END
+                       SET EOF-WATCHLIST TO TRUE
+                    NOT AT END
+                       MOVE FUNCTION TRIM(WATCHLIST-RECORD)
+                          TO WS-CURRENT-LOGIN
+                       IF WS-CURRENT-LOGIN NOT = SPACES
+                          IF IN-SKIP-MODE
+                             IF WS-CURRENT-LOGIN = WS-LAST-CHECKPOINT
+                                MOVE "N" TO WS-SKIP-MODE
+                                DISPLAY "Checkpoint reached at "
+                                   WS-CURRENT-LOGIN
+                             END-IF
+                          ELSE
+                             PERFORM PROCESS-ONE-ACCOUNT
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              IF IN-SKIP-MODE
+                 DISPLAY "WARNING: checkpoint login " WS-LAST-CHECKPOINT
+                    " was never found in WATCHLIST.DAT - no accounts"
+                 DISPLAY "were processed this run"
+              ELSE
+                 PERFORM CLEAR-CHECKPOINT
+              END-IF
+
+              CLOSE WATCHLIST-FILE
+              CLOSE PROFILE-OUT-FILE
+              CLOSE ERROR-FILE
+              CLOSE AUDIT-FILE
+       STOP RUN.
+
+       LOAD-CONFIG.
+              OPEN INPUT CONFIG-FILE
+              IF WS-CONFIG-STATUS = "00"
+                 PERFORM UNTIL EOF-CONFIG
+                    READ CONFIG-FILE INTO CONFIG-RECORD
+                       AT END
+                          SET EOF-CONFIG TO TRUE
+                       NOT AT END
+                          PERFORM APPLY-CONFIG-LINE
+                    END-READ
+                 END-PERFORM
+                 CLOSE CONFIG-FILE
+              ELSE
+                 DISPLAY "No RESTCFG.DAT found (status "
+                    WS-CONFIG-STATUS "), using built-in defaults"
+              END-IF.
+
+       APPLY-CONFIG-LINE.
+              IF FUNCTION TRIM(CONFIG-RECORD) NOT = SPACES
+                 MOVE SPACES TO WS-CONFIG-KEY WS-CONFIG-VALUE
+                 MOVE 1 TO WS-CONFIG-PTR
+                 UNSTRING CONFIG-RECORD DELIMITED BY "="
+                    INTO WS-CONFIG-KEY
+                    WITH POINTER WS-CONFIG-PTR
+                 END-UNSTRING
+                 MOVE CONFIG-RECORD(WS-CONFIG-PTR:) TO WS-CONFIG-VALUE
+                 MOVE FUNCTION TRIM(WS-CONFIG-KEY) TO WS-CONFIG-KEY
+                 MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO WS-CONFIG-VALUE
+                 EVALUATE WS-CONFIG-KEY
+                    WHEN "BASE-URL"
+                       MOVE SPACES TO WS-URL-BASE
+                       MOVE WS-CONFIG-VALUE TO WS-URL-BASE
+                    WHEN "ACCEPT"
+                       MOVE WS-CONFIG-VALUE TO WS-ACCEPT
+                    WHEN "USER-AGENT"
+                       MOVE WS-CONFIG-VALUE TO WS-USER-AGENT
+                    WHEN "REQUEST-TYPE"
+                       MOVE WS-CONFIG-VALUE TO WS-REQUEST-TYPE
+                    WHEN OTHER
+                       DISPLAY "Ignoring unknown config key: "
+                          WS-CONFIG-KEY
+                 END-EVALUATE
+              END-IF.
+
+       LOAD-CHECKPOINT.
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS = "00"
+                 READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE FUNCTION TRIM(CHECKPOINT-RECORD)
+                          TO WS-LAST-CHECKPOINT
+                       IF WS-LAST-CHECKPOINT NOT = SPACES
+                          SET IN-SKIP-MODE TO TRUE
+                          DISPLAY "Restarting after checkpoint: "
+                             WS-LAST-CHECKPOINT
+                       END-IF
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       WRITE-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS NOT = "00"
+                 DISPLAY "WARNING: unable to write PROFILE.CKPT, status"
+                    WS-CHECKPOINT-STATUS
+                 DISPLAY "Restart will not resume at " WS-CURRENT-LOGIN
+              ELSE
+                 MOVE WS-CURRENT-LOGIN TO CHECKPOINT-RECORD
+                 WRITE CHECKPOINT-RECORD
+                 CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       CLEAR-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS NOT = "00"
+                 DISPLAY "WARNING: unable to clear PROFILE.CKPT, status"
+                    WS-CHECKPOINT-STATUS
+              ELSE
+                 CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       LOAD-AUTH-TOKEN.
+              OPEN INPUT TOKEN-FILE
+              IF WS-TOKEN-STATUS = "00"
+                 READ TOKEN-FILE INTO TOKEN-RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE FUNCTION TRIM(TOKEN-RECORD) TO WS-AUTH-TOKEN
+                       IF WS-AUTH-TOKEN NOT = SPACES
+                          STRING "Authorization: token "
+                                    DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-AUTH-TOKEN)
+                                    DELIMITED BY SIZE
+                                 INTO WS-AUTH-HEADER
+                          END-STRING
+                          SET HAVE-AUTH-TOKEN TO TRUE
+                       END-IF
+                 END-READ
+                 CLOSE TOKEN-FILE
+              ELSE
+                 DISPLAY "No auth token file found (status "
+                    WS-TOKEN-STATUS
+                    "), continuing unauthenticated"
+              END-IF.
+
+       PROCESS-ONE-ACCOUNT.
+              MOVE SPACES TO PROFILE-OUT-RECORD
+              MOVE WS-CURRENT-LOGIN TO PO-LOGIN
+              MOVE ZERO TO PO-REPO-COUNT
+              MOVE SPACES TO PO-LATEST-REPO-ACTIVITY
+              MOVE "N" TO WS-PROFILE-OK
+
+              PERFORM CALL-PROFILE-LEG
+              PERFORM CALL-REPOS-LEG
+
+              IF PROFILE-CALL-OK
+                 WRITE PROFILE-OUT-RECORD
+              END-IF
+              PERFORM WRITE-CHECKPOINT.
+
+       CALL-PROFILE-LEG.
+              MOVE SPACES TO WS-URL
+              STRING WS-URL-BASE DELIMITED BY SPACE
+                     FUNCTION TRIM(WS-CURRENT-LOGIN) DELIMITED BY SIZE
+                     INTO WS-URL
+              END-STRING
+
               CALL 'REST-INIT' USING BY REFERENCE WS-URL.
               CALL 'REST-SET-HEADER' USING WS-ACCEPT.
               CALL 'REST-SET-HEADER' USING WS-USER-AGENT.
+              IF HAVE-AUTH-TOKEN
+                 CALL 'REST-SET-HEADER' USING WS-AUTH-HEADER
+              END-IF
               CALL 'REST-SET-REQUEST-TYPE' USING WS-REQUEST-TYPE.
-              CALL 'REST-SEND-REQUEST' USING WS-STATUS.
+              PERFORM SEND-REQUEST-WITH-RETRY
               IF WS-STATUS = 200
                  CALL 'REST-GET-RESPONSE-HEADER' USING 'Content-Type'
-                 WS-CONTENT-TYPE.
+                    WS-CONTENT-TYPE
                  IF WS-CONTENT-TYPE = 'application/xml'
-                    CALL 'REST-GET-RESPONSE-XML' USING WS-RESPONSE-XML.
-                    DISPLAY "Response (XML): ", WS-RESPONSE-XML.
+                    CALL 'REST-GET-RESPONSE-XML' USING WS-RESPONSE-XML
+                    DISPLAY "Response (XML): ", WS-RESPONSE-XML
                  ELSE
-                    CALL 'REST-GET-RESPONSE-JSON' USING WS-RESPONSE-JSON.
-                    DISPLAY "Response (JSON): ", WS-RESPONSE-JSON.
+                    CALL 'REST-GET-RESPONSE-JSON' USING WS-RESPONSE-JSON
+                    DISPLAY "Response (JSON): ", WS-RESPONSE-JSON
+                    PERFORM PARSE-PROFILE-JSON
+                    SET PROFILE-CALL-OK TO TRUE
                  END-IF
               ELSE
-                 DISPLAY "Request failed. Status code: ", WS-STATUS.
+                 PERFORM LOG-REQUEST-FAILURE
               END-IF
               CALL 'REST-CLEANUP'.
-       STOP RUN.
+
+       CALL-REPOS-LEG.
+              MOVE SPACES TO WS-URL
+              STRING WS-URL-BASE DELIMITED BY SPACE
+                     FUNCTION TRIM(WS-CURRENT-LOGIN) DELIMITED BY SIZE
+                     "/repos?per_page=100" DELIMITED BY SIZE
+                     INTO WS-URL
+              END-STRING
+
+              CALL 'REST-INIT' USING BY REFERENCE WS-URL.
+              CALL 'REST-SET-HEADER' USING WS-ACCEPT.
+              CALL 'REST-SET-HEADER' USING WS-USER-AGENT.
+              IF HAVE-AUTH-TOKEN
+                 CALL 'REST-SET-HEADER' USING WS-AUTH-HEADER
+              END-IF
+              CALL 'REST-SET-REQUEST-TYPE' USING WS-REQUEST-TYPE.
+              PERFORM SEND-REQUEST-WITH-RETRY
+              IF WS-STATUS = 200
+                 CALL 'REST-GET-RESPONSE-HEADER' USING 'Content-Type'
+                    WS-CONTENT-TYPE
+                 IF WS-CONTENT-TYPE NOT = 'application/xml'
+                    CALL 'REST-GET-RESPONSE-JSON' USING WS-REPOS-JSON
+                    DISPLAY "Response (JSON): ", WS-REPOS-JSON
+                    PERFORM PARSE-REPOS-JSON
+                 END-IF
+              ELSE
+                 PERFORM LOG-REQUEST-FAILURE
+              END-IF
+              CALL 'REST-CLEANUP'.
+
+       LOG-REQUEST-FAILURE.
+              EVALUATE TRUE
+                 WHEN WS-STATUS = 401
+                    MOVE "Unauthorized - check credentials"
+                       TO ERR-MESSAGE
+                 WHEN WS-STATUS = 403
+                    MOVE "Forbidden / rate limited" TO ERR-MESSAGE
+                 WHEN WS-STATUS = 404
+                    MOVE "Account not found (deleted?)" TO ERR-MESSAGE
+                 WHEN WS-STATUS = 429
+                    MOVE "Too many requests" TO ERR-MESSAGE
+                 WHEN WS-STATUS = 0
+                    MOVE "Request timed out / no response"
+                       TO ERR-MESSAGE
+                 WHEN WS-STATUS >= 500 AND WS-STATUS <= 599
+                    MOVE "Server error" TO ERR-MESSAGE
+                 WHEN OTHER
+                    MOVE "Request failed" TO ERR-MESSAGE
+              END-EVALUATE
+              DISPLAY ERR-MESSAGE ". Status code: " WS-STATUS
+                 " URL: " WS-URL
+              MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+              MOVE WS-STATUS TO ERR-STATUS
+              MOVE WS-URL TO ERR-URL
+              WRITE ERROR-OUT-RECORD.
+
+       SEND-REQUEST-WITH-RETRY.
+              MOVE 0 TO WS-RETRY-COUNT
+              MOVE "Y" TO WS-RETRYABLE-STATUS
+              PERFORM WITH TEST AFTER UNTIL NOT IS-RETRYABLE-STATUS
+                 CALL 'REST-SEND-REQUEST' USING WS-STATUS
+                 PERFORM WRITE-AUDIT-RECORD
+                 IF (WS-STATUS = 403 OR
+                    (WS-STATUS >= 500 AND WS-STATUS <= 599))
+                    AND WS-RETRY-COUNT < WS-MAX-RETRIES
+                    ADD 1 TO WS-RETRY-COUNT
+                    COMPUTE WS-RETRY-DELAY-SECS =
+                       WS-RETRY-BASE-DELAY * WS-RETRY-COUNT
+                    DISPLAY "Status " WS-STATUS " from " WS-URL
+                       " - retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+                       " in " WS-RETRY-DELAY-SECS " sec(s)"
+                    CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+                 ELSE
+                    MOVE "N" TO WS-RETRYABLE-STATUS
+                 END-IF
+              END-PERFORM.
+
+       WRITE-AUDIT-RECORD.
+              MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+              MOVE WS-REQUEST-TYPE TO AUD-REQUEST-TYPE
+              MOVE WS-STATUS TO AUD-STATUS
+              MOVE WS-URL TO AUD-URL
+              WRITE AUDIT-OUT-RECORD.
+
+       PARSE-PROFILE-JSON.
+              MOVE '"public_repos":' TO WS-JSON-KEY
+              PERFORM EXTRACT-JSON-NUMBER
+              MOVE WS-JSON-NUM-VALUE TO PO-PUBLIC-REPOS
+
+              MOVE '"followers":' TO WS-JSON-KEY
+              PERFORM EXTRACT-JSON-NUMBER
+              MOVE WS-JSON-NUM-VALUE TO PO-FOLLOWERS
+
+              MOVE '"created_at":"' TO WS-JSON-KEY
+              PERFORM EXTRACT-JSON-STRING
+              MOVE WS-JSON-VALUE TO PO-CREATED-AT.
+
+       EXTRACT-JSON-NUMBER.
+              MOVE ZERO TO WS-JSON-NUM-VALUE
+              MOVE SPACES TO WS-JSON-REMAINDER WS-JSON-VALUE
+              UNSTRING WS-RESPONSE-JSON
+                 DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+                 INTO WS-JSON-JUNK WS-JSON-REMAINDER
+              END-UNSTRING
+              IF WS-JSON-REMAINDER NOT = SPACES
+                 UNSTRING WS-JSON-REMAINDER DELIMITED BY "," OR "}"
+                    INTO WS-JSON-VALUE
+                 END-UNSTRING
+                 IF FUNCTION TRIM(WS-JSON-VALUE) NOT = SPACES
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-JSON-VALUE))
+                       TO WS-JSON-NUM-VALUE
+                 END-IF
+              END-IF.
+
+       EXTRACT-JSON-STRING.
+              MOVE SPACES TO WS-JSON-REMAINDER WS-JSON-VALUE
+              UNSTRING WS-RESPONSE-JSON
+                 DELIMITED BY FUNCTION TRIM(WS-JSON-KEY)
+                 INTO WS-JSON-JUNK WS-JSON-REMAINDER
+              END-UNSTRING
+              IF WS-JSON-REMAINDER NOT = SPACES
+                 UNSTRING WS-JSON-REMAINDER DELIMITED BY '"'
+                    INTO WS-JSON-VALUE
+                 END-UNSTRING
+              END-IF.
+
+       PARSE-REPOS-JSON.
+              MOVE 0 TO WS-REPO-COUNT
+              MOVE SPACES TO WS-LATEST-ACTIVITY
+              INSPECT WS-REPOS-JSON TALLYING WS-REPO-COUNT
+                 FOR ALL '"pushed_at":"'
+              MOVE WS-REPO-COUNT TO PO-REPO-COUNT
+
+              MOVE SPACES TO WS-JSON-REMAINDER WS-JSON-VALUE
+              UNSTRING WS-REPOS-JSON DELIMITED BY '"pushed_at":"'
+                 INTO WS-JSON-JUNK WS-JSON-REMAINDER
+              END-UNSTRING
+              IF WS-JSON-REMAINDER NOT = SPACES
+                 UNSTRING WS-JSON-REMAINDER DELIMITED BY '"'
+                    INTO WS-JSON-VALUE
+                 END-UNSTRING
+                 MOVE WS-JSON-VALUE TO WS-LATEST-ACTIVITY
+              END-IF
+              MOVE WS-LATEST-ACTIVITY TO PO-LATEST-REPO-ACTIVITY.
