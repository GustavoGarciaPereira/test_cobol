@@ -0,0 +1,12 @@
+      *
+      * PROFILE-OUT-RECORD
+      * Fixed-width extract row written by RESTCLIENT-EXAMPLE for the
+      * nightly dashboard extract, one row per watchlist account.
+      *
+       01 PROFILE-OUT-RECORD.
+          05 PO-LOGIN                 PIC X(40).
+          05 PO-PUBLIC-REPOS          PIC 9(7).
+          05 PO-FOLLOWERS             PIC 9(7).
+          05 PO-CREATED-AT            PIC X(20).
+          05 PO-REPO-COUNT            PIC 9(7).
+          05 PO-LATEST-REPO-ACTIVITY  PIC X(20).
